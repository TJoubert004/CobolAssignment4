@@ -0,0 +1,32 @@
+//RPT3000R JOB (ACCT),'YTD SALES RESTART',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//*  JOBNAME..: RPT3000RST
+//*  PURPOSE..: RESUME AN RPT3000 RUN THAT ABENDED AFTER TAKING AT
+//*             LEAST ONE CHECKPOINT.  RPT3000.JCL'S DELSTEP/
+//*             SORTSTEP MUST NOT BE RE-RUN FOR A RESTART - THEY
+//*             WOULD DELETE THE SORTED CUSTMAST AND THE CHECKPOINT/
+//*             BACKUP DATASETS THIS RELIES ON - SO THIS IS A
+//*             SEPARATE JCL MEMBER, NOT A RESUBMISSION OF THE
+//*             RPT3000 STEP.  IT POINTS AT THE SAME CATALOGED
+//*             DATASETS THE ABENDED RPT3000.JCL RUN LEFT BEHIND AND
+//*             PASSES PARM='RESTART' SO RPT3000 SKIPS FORWARD TO
+//*             ITS LAST CHECKPOINT INSTEAD OF STARTING OVER.
+//*  HISTORY..:
+//*  2026-08-09  TJ  INITIAL VERSION - SPLIT OUT OF RPT3000.JCL SO
+//*                  RESTART NO LONGER DEPENDS ON A JOB-TEMP SORTED
+//*                  CUSTMAST, AND SO THE CHECKPOINT/BACKUP/CSV
+//*                  DATASETS CAN USE DISP=OLD HERE WITHOUT
+//*                  CONFLICTING WITH THE DISP=NEW A ROUTINE
+//*                  RPT3000.JCL RUN NEEDS.
+//*****************************************************************
+//RPT3000  EXEC PGM=RPT3000,PARM='RESTART'
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTMAST.SORTED,DISP=(OLD,DELETE,CATLG)
+//CUSTCTL  DD   DSN=PROD.CUSTMAST.CTLTOT,DISP=SHR
+//CUSTCKPT DD   DSN=PROD.RPT3000.CKPT,DISP=(OLD,DELETE,CATLG)
+//RPT3000B DD   DSN=PROD.RPT3000.PRTBKUP,DISP=(OLD,DELETE,CATLG)
+//RPT3000D DD   DSN=PROD.RPT3000.CSVBKUP,DISP=(OLD,DELETE,CATLG)
+//RPT3000  DD   SYSOUT=*
+//RPT3000C DD   DSN=PROD.RPT3000.CSVEXTR,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
