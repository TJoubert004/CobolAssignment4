@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT3001.
+      *****************************************************************
+      *  Programmers: Tristan Joubert Clay Rasmussen
+      *  Date.......: August 8, 2026
+      *  GitHub URL.: https://github.com/TJoubert004/CobolAssignment3
+      *  Description: The RPT3001 program is a companion to RPT3000.
+      *               It reads the same customer master input file
+      *               (CUSTMAST), accumulates Year-To-Date (YTD) sales
+      *               by salesrep instead of by branch/customer, and
+      *               prints a Salesrep Performance Report ranked
+      *               highest-growth-first so sales management can see
+      *               who is growing fastest without re-keying the
+      *               RPT3000 output into a spreadsheet.
+      *****************************************************************
+      *  Modification History:
+      *  2026-08-08  TJ  Broke out CM-REGION-CODE, CM-ACCOUNT-STATUS,
+      *                  and CM-CREDIT-LIMIT from CUSTOMER-MASTER-
+      *                  RECORD's spare FILLER to match the layout
+      *                  RPT3009 now maintains - not used by this
+      *                  program, kept here only so every program
+      *                  sharing the CUSTMAST layout agrees on it.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT OUTPUT-RPT3001 ASSIGN TO RPT3001.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-REGION-CODE          PIC X(02).
+           05  CM-ACCOUNT-STATUS       PIC X(01).
+               88  CM-STATUS-ACTIVE             VALUE "A".
+               88  CM-STATUS-HOLD               VALUE "H".
+               88  CM-STATUS-CLOSED             VALUE "C".
+           05  CM-CREDIT-LIMIT         PIC S9(7)V9(2).
+           05  FILLER                  PIC X(75).
+
+       FD  OUTPUT-RPT3001
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+
+       01  CALCULATION-FIELDS.
+           05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
+           05  WS-GROWTH-PERCENT      PIC S9(3)V9    VALUE ZERO.
+
+      *****************************************************************
+      *  REP-TOTALS-TABLE is direct-indexed by salesrep number (00-99)
+      *  so every CUSTMAST record can be accumulated with one table
+      *  reference, regardless of the order CUSTMAST arrives in.
+      *****************************************************************
+       01  REP-TOTALS-TABLE.
+           05  REP-TOTALS-ENTRY OCCURS 100 TIMES
+               INDEXED BY REP-IDX.
+               10  RT-SALESREP-NUMBER  PIC 9(2).
+               10  RT-CUSTOMER-COUNT   PIC S9(5)      VALUE ZERO.
+               10  RT-SALES-THIS-YTD   PIC S9(7)V99   VALUE ZERO.
+               10  RT-SALES-LAST-YTD   PIC S9(7)V99   VALUE ZERO.
+
+      *****************************************************************
+      *  ACTIVE-REP-TOTALS holds only the reps that actually appeared
+      *  on CUSTMAST, compacted out of REP-TOTALS-TABLE, so the growth
+      *  percent SORT below is not skewed by 100 minus the number of
+      *  active reps worth of zero entries.
+      *****************************************************************
+       01  ACTIVE-REP-TOTALS.
+           05  WS-ACTIVE-REP-COUNT     PIC S9(3)   VALUE ZERO.
+           05  ACTIVE-REP-ENTRY OCCURS 1 TO 100 TIMES
+               DEPENDING ON WS-ACTIVE-REP-COUNT
+               INDEXED BY ACTIVE-IDX.
+               10  ART-SALESREP-NUMBER  PIC 9(2).
+               10  ART-CUSTOMER-COUNT   PIC S9(5).
+               10  ART-SALES-THIS-YTD   PIC S9(7)V99.
+               10  ART-SALES-LAST-YTD   PIC S9(7)V99.
+               10  ART-GROWTH-PERCENT   PIC S9(3)V9.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(12)   VALUE SPACE.
+           05  FILLER     PIC X(29) VALUE "SALESREP PERFORMANCE REPORT".
+           05  FILLER          PIC X(19)   VALUE "           PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(55)   VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(57)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT3001".
+           05  FILLER          PIC X(45)   VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER PIC X(7)  VALUE "SALES  ".
+           05  FILLER PIC X(10) VALUE "CUSTOMER  ".
+           05  FILLER PIC X(14) VALUE "SALES         ".
+           05  FILLER PIC X(14) VALUE "SALES         ".
+           05  FILLER PIC X(7)  VALUE "GROWTH ".
+           05  FILLER PIC X(78) VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER PIC X(7)  VALUE "REP    ".
+           05  FILLER PIC X(10) VALUE "COUNT     ".
+           05  FILLER PIC X(14) VALUE "THIS YTD      ".
+           05  FILLER PIC X(14) VALUE "LAST YTD      ".
+           05  FILLER PIC X(7)  VALUE "PERCENT".
+           05  FILLER PIC X(78) VALUE SPACE.
+
+       01  HEADING-LINE-5.
+           05  FILLER PIC X(5)  VALUE ALL "-".
+           05  FILLER PIC X(2)  VALUE SPACE.
+           05  FILLER PIC X(8)  VALUE ALL "-".
+           05  FILLER PIC X(2)  VALUE SPACE.
+           05  FILLER PIC X(10) VALUE ALL "-".
+           05  FILLER PIC X(4)  VALUE SPACE.
+           05  FILLER PIC X(10) VALUE ALL "-".
+           05  FILLER PIC X(4)  VALUE SPACE.
+           05  FILLER PIC X(7)  VALUE ALL "-".
+           05  FILLER PIC X(78) VALUE SPACE.
+
+       01  REP-LINE.
+           05  RL-SALESREP-NUMBER  PIC Z9.
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  RL-CUSTOMER-COUNT   PIC ZZZZ9.
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  RL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  RL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  RL-GROWTH-PERCENT   PIC ZZ9.9-.
+           05  FILLER              PIC X(78)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-PREPARE-SALESREP-REPORT.
+           OPEN INPUT  CUSTMAST
+                OUTPUT OUTPUT-RPT3001.
+           PERFORM 050-INITIALIZE-REP-TABLE.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 200-ACCUMULATE-REP-TOTALS
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           CLOSE CUSTMAST.
+           PERFORM 400-BUILD-ACTIVE-REP-TABLE.
+           PERFORM 500-SORT-ACTIVE-REP-TABLE.
+           PERFORM 600-PRINT-REP-LINES
+               VARYING ACTIVE-IDX FROM 1 BY 1
+               UNTIL ACTIVE-IDX > WS-ACTIVE-REP-COUNT.
+           CLOSE OUTPUT-RPT3001.
+           STOP RUN.
+
+       050-INITIALIZE-REP-TABLE.
+           PERFORM 055-INITIALIZE-REP-ENTRY
+               VARYING REP-IDX FROM 1 BY 1
+               UNTIL REP-IDX > 100.
+
+       055-INITIALIZE-REP-ENTRY.
+           COMPUTE RT-SALESREP-NUMBER(REP-IDX) = REP-IDX - 1.
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+       200-ACCUMULATE-REP-TOTALS.
+           PERFORM 210-READ-CUSTOMER-RECORD.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               PERFORM 220-POST-CUSTOMER-TO-REP.
+
+       210-READ-CUSTOMER-RECORD.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+
+       220-POST-CUSTOMER-TO-REP.
+           SET REP-IDX TO CM-SALESREP-NUMBER.
+           SET REP-IDX UP BY 1.
+           ADD 1                 TO RT-CUSTOMER-COUNT(REP-IDX).
+           ADD CM-SALES-THIS-YTD TO RT-SALES-THIS-YTD(REP-IDX).
+           ADD CM-SALES-LAST-YTD TO RT-SALES-LAST-YTD(REP-IDX).
+
+       400-BUILD-ACTIVE-REP-TABLE.
+           PERFORM 410-COPY-REP-IF-ACTIVE
+               VARYING REP-IDX FROM 1 BY 1
+               UNTIL REP-IDX > 100.
+
+       410-COPY-REP-IF-ACTIVE.
+           IF RT-CUSTOMER-COUNT(REP-IDX) > ZERO
+               ADD 1 TO WS-ACTIVE-REP-COUNT
+               SET ACTIVE-IDX TO WS-ACTIVE-REP-COUNT
+               MOVE RT-SALESREP-NUMBER(REP-IDX)
+                   TO ART-SALESREP-NUMBER(ACTIVE-IDX)
+               MOVE RT-CUSTOMER-COUNT(REP-IDX)
+                   TO ART-CUSTOMER-COUNT(ACTIVE-IDX)
+               MOVE RT-SALES-THIS-YTD(REP-IDX)
+                   TO ART-SALES-THIS-YTD(ACTIVE-IDX)
+               MOVE RT-SALES-LAST-YTD(REP-IDX)
+                   TO ART-SALES-LAST-YTD(ACTIVE-IDX)
+
+               SUBTRACT RT-SALES-LAST-YTD(REP-IDX)
+                   FROM RT-SALES-THIS-YTD(REP-IDX)
+                   GIVING WS-CHANGE-AMOUNT
+               IF RT-SALES-LAST-YTD(REP-IDX) = ZERO
+                   MOVE 999.9 TO WS-GROWTH-PERCENT
+               ELSE
+                   COMPUTE WS-GROWTH-PERCENT =
+                       (WS-CHANGE-AMOUNT / RT-SALES-LAST-YTD(REP-IDX))
+                           * 100
+               END-IF
+               MOVE WS-GROWTH-PERCENT TO ART-GROWTH-PERCENT(ACTIVE-IDX)
+           END-IF.
+
+       500-SORT-ACTIVE-REP-TABLE.
+           IF WS-ACTIVE-REP-COUNT > ZERO
+               SORT ACTIVE-REP-ENTRY
+                   DESCENDING KEY ART-GROWTH-PERCENT.
+
+       600-PRINT-REP-LINES.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           MOVE ART-SALESREP-NUMBER(ACTIVE-IDX) TO RL-SALESREP-NUMBER.
+           MOVE ART-CUSTOMER-COUNT(ACTIVE-IDX)  TO RL-CUSTOMER-COUNT.
+           MOVE ART-SALES-THIS-YTD(ACTIVE-IDX)  TO RL-SALES-THIS-YTD.
+           MOVE ART-SALES-LAST-YTD(ACTIVE-IDX)  TO RL-SALES-LAST-YTD.
+           MOVE ART-GROWTH-PERCENT(ACTIVE-IDX)  TO RL-GROWTH-PERCENT.
+
+           MOVE REP-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+       230-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE ZERO TO LINE-COUNT.
