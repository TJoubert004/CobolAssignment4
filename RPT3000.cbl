@@ -10,8 +10,47 @@
       *               utility that reads customer financial records
       *               from a master input file (CUSTMAST) and
       *               generates a formatted, multi-columnar
-      *               Year-To-Date (YTD) Sales Report. This version 
+      *               Year-To-Date (YTD) Sales Report. This version
       *               also displays the branch totals.
+      *****************************************************************
+      *  Modification History:
+      *  2026-08-08  TJ  Added real branch subtotal break lines -
+      *                  previously only the header comment claimed
+      *                  branch totals were printed.
+      *  2026-08-08  TJ  Added a comma-delimited CSV extract, written
+      *                  alongside OUTPUT-RPT3000, so sales-ops can
+      *                  load the YTD figures straight into a
+      *                  spreadsheet without retyping the print lines.
+      *  2026-08-08  TJ  Added checkpoint/restart support - a RESTART
+      *                  parameter on the EXEC step picks the run back
+      *                  up from the last checkpoint instead of
+      *                  reprocessing a large CUSTMAST from the top.
+      *  2026-08-09  TJ  Fixed RESTART-PARM to the standard halfword-
+      *                  length-plus-text layout the OS actually
+      *                  passes on PARM= - the prior flat PIC X(7) could
+      *                  never match "RESTART".  Fixed a bad branch
+      *                  change-percent calculation in
+      *                  225-PRINT-BRANCH-TOTALS by routing the dividend
+      *                  through a scratch field first, the same way
+      *                  the customer-line percent already does.
+      *  2026-08-09  TJ  A RESTART run's blind OPEN EXTEND of
+      *                  OUTPUT-RPT3000/CSV-RPT3000 was reprinting every
+      *                  detail line written between the last checkpoint
+      *                  and the abend, since checkpoints are only taken
+      *                  every WS-CHECKPOINT-INTERVAL records.  Added
+      *                  BACKUP-RPT3000/BACKUP-CSV-RPT3000, refreshed
+      *                  from the live outputs at every checkpoint, and
+      *                  have a RESTART run rebuild OUTPUT-RPT3000/
+      *                  CSV-RPT3000 from those backups before it
+      *                  resumes, so nothing past the last checkpoint
+      *                  survives into the restarted run.
+      *  2026-08-09  TJ  Added CKPT-PAGE-COUNT to CHECKPOINT-RECORD and
+      *                  have 228-WRITE-CHECKPOINT-RECORD/035-LOAD-
+      *                  CHECKPOINT save and restore PAGE-COUNT along
+      *                  with the other running totals - a RESTART run
+      *                  was always resuming page numbering at 1, so
+      *                  the printed report ended up with more than one
+      *                  "PAGE 1" after a restart.
       *****************************************************************
        ENVIRONMENT DIVISION.
 
@@ -20,6 +59,13 @@
        FILE-CONTROL.
            SELECT CUSTMAST ASSIGN TO CUSTMAST.
            SELECT OUTPUT-RPT3000 ASSIGN TO RPT3000.
+           SELECT CSV-RPT3000 ASSIGN TO RPT3000C
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-RPT3000 ASSIGN TO CUSTCTL.
+           SELECT CHECKPOINT-RPT3000 ASSIGN TO CUSTCKPT.
+           SELECT BACKUP-RPT3000 ASSIGN TO RPT3000B.
+           SELECT BACKUP-CSV-RPT3000 ASSIGN TO RPT3000D
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -35,7 +81,13 @@
            05  CM-CUSTOMER-NAME        PIC X(20).
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
-           05  FILLER                  PIC X(87).
+           05  CM-REGION-CODE          PIC X(02).
+           05  CM-ACCOUNT-STATUS       PIC X(01).
+               88  CM-STATUS-ACTIVE             VALUE "A".
+               88  CM-STATUS-HOLD               VALUE "H".
+               88  CM-STATUS-CLOSED             VALUE "C".
+           05  CM-CREDIT-LIMIT         PIC S9(7)V9(2).
+           05  FILLER                  PIC X(75).
 
        FD  OUTPUT-RPT3000
            RECORDING MODE IS F
@@ -44,9 +96,90 @@
            BLOCK CONTAINS 130 CHARACTERS.
        01  PRINT-AREA      PIC X(130).
 
+       FD  CSV-RPT3000.
+       01  CSV-RECORD      PIC X(100).
+
+      *****************************************************************
+      *  BACKUP-RPT3000 and BACKUP-CSV-RPT3000 hold a checkpoint-
+      *  accurate copy of OUTPUT-RPT3000/CSV-RPT3000 as of the last
+      *  checkpoint, refreshed by 229-REFRESH-OUTPUT-BACKUPS.  A
+      *  RESTART run rebuilds the live outputs from these backups
+      *  instead of extending whatever an interrupted run left behind.
+      *****************************************************************
+       FD  BACKUP-RPT3000
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  BACKUP-PRINT-AREA   PIC X(130).
+
+       FD  BACKUP-CSV-RPT3000.
+       01  BACKUP-CSV-RECORD   PIC X(100).
+
+      *****************************************************************
+      *  CONTROL-RPT3000 carries the record count and hash total the
+      *  upstream CUSTMAST extract job computed for itself, so this
+      *  run can verify CUSTMAST arrived intact before it is reported
+      *  on.
+      *****************************************************************
+       FD  CONTROL-RPT3000
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS
+           BLOCK CONTAINS 30 CHARACTERS.
+       01  CONTROL-RECORD.
+           05  CR-EXPECTED-RECORD-COUNT   PIC 9(7).
+           05  CR-EXPECTED-HASH-TOTAL     PIC S9(9)V99.
+           05  FILLER                     PIC X(12).
+
+      *****************************************************************
+      *  CHECKPOINT-RPT3000 holds the one most recent checkpoint taken
+      *  during this run - the last customer number fully processed
+      *  plus the running totals as of that record - so a RESTART run
+      *  can pick up where an earlier run left off instead of
+      *  reprocessing all of CUSTMAST from the top.
+      *****************************************************************
+       FD  CHECKPOINT-RPT3000
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 72 CHARACTERS
+           BLOCK CONTAINS 72 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-CUSTOMER-NUMBER  PIC 9(5).
+           05  CKPT-FIRST-RECORD-SWITCH   PIC X.
+           05  CKPT-PREVIOUS-BRANCH       PIC 9(2).
+           05  CKPT-GRAND-TOTAL-THIS-YTD  PIC S9(7)V99.
+           05  CKPT-GRAND-TOTAL-LAST-YTD  PIC S9(7)V99.
+           05  CKPT-GRAND-TOTAL-CHANGE-AMT PIC S9(7)V99.
+           05  CKPT-BRANCH-TOTAL-THIS-YTD PIC S9(7)V99.
+           05  CKPT-BRANCH-TOTAL-LAST-YTD PIC S9(7)V99.
+           05  CKPT-BRANCH-TOTAL-CHANGE-AMT PIC S9(7)V99.
+           05  CKPT-PAGE-COUNT            PIC S9(3).
+           05  FILLER                     PIC X(07).
+
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+           05  WS-FIRST-RECORD-SWITCH  PIC X    VALUE "Y".
+           05  WS-RECONCILE-SWITCH     PIC X    VALUE "N".
+               88  RECONCILE-OK                 VALUE "Y".
+               88  RECONCILE-FAILED             VALUE "N".
+           05  WS-CHECKPOINT-FOUND-SWITCH PIC X VALUE "N".
+               88  CHECKPOINT-FOUND             VALUE "Y".
+               88  CHECKPOINT-NOT-FOUND         VALUE "N".
+           05  BACKUP-RPT3000-EOF-SWITCH  PIC X VALUE "N".
+           05  BACKUP-CSV-EOF-SWITCH      PIC X VALUE "N".
+           05  OUTPUT-RPT3000-EOF-SWITCH  PIC X VALUE "N".
+           05  MAIN-CSV-EOF-SWITCH        PIC X VALUE "N".
+
+       01  RECONCILIATION-FIELDS.
+           05  WS-ACTUAL-RECORD-COUNT  PIC 9(7)      VALUE ZERO.
+           05  WS-ACTUAL-HASH-TOTAL    PIC S9(9)V99  VALUE ZERO.
+
+       01  RESTART-FIELDS.
+           05  WS-CHECKPOINT-INTERVAL       PIC 9(5) VALUE 5000.
+           05  WS-RECORDS-SINCE-CHECKPOINT  PIC 9(5) VALUE ZERO.
+           05  WS-RESTART-CUSTOMER-NUMBER   PIC 9(5) VALUE ZERO.
 
        01  PRINT-FIELDS.
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
@@ -60,9 +193,23 @@
            05  GRAND-TOTAL-CHANGE-AMT PIC S9(7)V99   VALUE ZERO.
            05  GRAND-TOTAL-CHANGE-PCT PIC S9(3)V9    VALUE ZERO.
 
+       01  BRANCH-TOTAL-FIELDS.
+           05  WS-PREVIOUS-BRANCH      PIC 9(2)       VALUE ZERO.
+           05  BRANCH-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-CHANGE-AMT PIC S9(7)V99   VALUE ZERO.
+           05  BRANCH-TOTAL-CHANGE-PCT PIC S9(3)V9    VALUE ZERO.
+
        01  CALCULATION-FIELDS.
            05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
            05  WS-CHANGE-PERCENT      PIC S9(3)V9    VALUE ZERO.
+           05  WS-BRANCH-CHANGE-AMT   PIC S9(7)V99   VALUE ZERO.
+
+       01  CSV-EDIT-FIELDS.
+           05  CSV-SALES-THIS-YTD     PIC -(6)9.99.
+           05  CSV-SALES-LAST-YTD     PIC -(6)9.99.
+           05  CSV-CHANGE-AMOUNT      PIC -(6)9.99.
+           05  CSV-CHANGE-PERCENT     PIC -(3)9.9.
 
        01  CURRENT-DATE-AND-TIME.
            05  CD-YEAR         PIC 9999.
@@ -147,6 +294,22 @@
            05  CL-CHANGE-PERCENT   PIC ZZ9.9-.
            05  FILLER              PIC X(37)   VALUE SPACE.
 
+       01  BRANCH-TOTAL-LINE.
+           05  FILLER              PIC X(20)   VALUE SPACE.
+           05  FILLER              PIC X(6)    VALUE "BRANCH".
+           05  BTL-BRANCH-NUMBER   PIC Z9.
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  FILLER              PIC X(9)    VALUE "TOTAL".
+           05  FILLER              PIC X(6)    VALUE SPACE.
+           05  BTL-SALES-THIS-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  BTL-SALES-LAST-YTD  PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  BTL-CHANGE-AMOUNT   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.
+           05  FILLER              PIC X(37)   VALUE SPACE.
+
        01  GRAND-TOTAL-LINE-1.
            05  FILLER              PIC X(43)   VALUE SPACE.
            05  FILLER              PIC X(10)   VALUE ALL "=".
@@ -169,17 +332,197 @@
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.
            05  FILLER              PIC X(37)   VALUE SPACE.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  RESTART-PARM.
+           05  RESTART-PARM-LEN        PIC S9(4) COMP.
+           05  RESTART-PARM-TEXT       PIC X(7).
+
+       PROCEDURE DIVISION USING RESTART-PARM.
        000-PREPARE-SALES-REPORT.
-           OPEN INPUT  CUSTMAST
-                OUTPUT OUTPUT-RPT3000.
-           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 010-RECONCILE-CUSTMAST-TOTALS.
+           IF RECONCILE-FAILED
+               PERFORM 020-ABORT-RECONCILE-FAILURE
+           ELSE
+               PERFORM 030-RUN-SALES-REPORT
+           END-IF.
+           STOP RUN.
+
+      *****************************************************************
+      *  010-RECONCILE-CUSTMAST-TOTALS makes an independent pass over
+      *  CUSTMAST, counting records and summing CM-SALES-THIS-YTD, and
+      *  compares the result to the trailer/control totals the
+      *  upstream extract job supplied on CONTROL-RPT3000, so a
+      *  truncated or duplicated CUSTMAST is caught before it is
+      *  reported on.
+      *****************************************************************
+       010-RECONCILE-CUSTMAST-TOTALS.
+           SET RECONCILE-OK TO TRUE.
+
+           OPEN INPUT CONTROL-RPT3000.
+           READ CONTROL-RPT3000
+               AT END
+                   SET RECONCILE-FAILED TO TRUE
+           END-READ.
+           CLOSE CONTROL-RPT3000.
+
+           IF RECONCILE-OK
+               OPEN INPUT CUSTMAST
+               PERFORM 015-TALLY-CUSTMAST-RECORD
+                   UNTIL CUSTMAST-EOF-SWITCH = "Y"
+               CLOSE CUSTMAST
+               MOVE "N" TO CUSTMAST-EOF-SWITCH
+
+               IF WS-ACTUAL-RECORD-COUNT NOT = CR-EXPECTED-RECORD-COUNT
+                   OR WS-ACTUAL-HASH-TOTAL NOT = CR-EXPECTED-HASH-TOTAL
+                   SET RECONCILE-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+       015-TALLY-CUSTMAST-RECORD.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH
+           END-READ.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               ADD 1                 TO WS-ACTUAL-RECORD-COUNT
+               ADD CM-SALES-THIS-YTD TO WS-ACTUAL-HASH-TOTAL
+           END-IF.
+
+       020-ABORT-RECONCILE-FAILURE.
+           DISPLAY "RPT3000 - CUSTMAST CONTROL TOTAL RECONCILIATION "
+                   "FAILED - RUN ABORTED".
+           DISPLAY "  EXPECTED RECORD COUNT: " CR-EXPECTED-RECORD-COUNT
+                   "  ACTUAL: " WS-ACTUAL-RECORD-COUNT.
+           DISPLAY "  EXPECTED HASH TOTAL..: " CR-EXPECTED-HASH-TOTAL
+                   "  ACTUAL: " WS-ACTUAL-HASH-TOTAL.
+           MOVE 16 TO RETURN-CODE.
+
+       030-RUN-SALES-REPORT.
+           IF RESTART-PARM-TEXT = "RESTART"
+               PERFORM 035-LOAD-CHECKPOINT
+           END-IF.
+
+           OPEN INPUT CUSTMAST.
+           IF CHECKPOINT-FOUND
+               PERFORM 036-RESTORE-OUTPUTS-FROM-BACKUP
+               OPEN EXTEND OUTPUT-RPT3000
+                            CSV-RPT3000
+               PERFORM 040-SKIP-TO-CHECKPOINT
+               MOVE +99 TO LINE-COUNT
+           ELSE
+               OPEN OUTPUT OUTPUT-RPT3000
+                    OUTPUT CSV-RPT3000
+               PERFORM 100-FORMAT-REPORT-HEADING
+           END-IF.
+
            PERFORM 200-PREPARE-SALES-LINES
                UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           IF WS-FIRST-RECORD-SWITCH = "N"
+               PERFORM 225-PRINT-BRANCH-TOTALS.
            PERFORM 300-PRINT-GRAND-TOTALS.
            CLOSE CUSTMAST
+                 OUTPUT-RPT3000
+                 CSV-RPT3000.
+
+      *****************************************************************
+      *  035-LOAD-CHECKPOINT reads the single checkpoint record left
+      *  by an earlier, interrupted run and restores the running
+      *  totals and control-break state as of the last customer number
+      *  that run fully processed.  No checkpoint file, or an empty
+      *  one, just means there is nothing to resume from and this run
+      *  starts from the top like any other.
+      *****************************************************************
+       035-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-RPT3000.
+           READ CHECKPOINT-RPT3000
+               AT END
+                   SET CHECKPOINT-NOT-FOUND TO TRUE
+               NOT AT END
+                   SET CHECKPOINT-FOUND TO TRUE
+           END-READ.
+           CLOSE CHECKPOINT-RPT3000.
+
+           IF CHECKPOINT-FOUND
+               MOVE CKPT-LAST-CUSTOMER-NUMBER
+                   TO WS-RESTART-CUSTOMER-NUMBER
+               MOVE CKPT-FIRST-RECORD-SWITCH
+                   TO WS-FIRST-RECORD-SWITCH
+               MOVE CKPT-PREVIOUS-BRANCH
+                   TO WS-PREVIOUS-BRANCH
+               MOVE CKPT-GRAND-TOTAL-THIS-YTD
+                   TO GRAND-TOTAL-THIS-YTD
+               MOVE CKPT-GRAND-TOTAL-LAST-YTD
+                   TO GRAND-TOTAL-LAST-YTD
+               MOVE CKPT-GRAND-TOTAL-CHANGE-AMT
+                   TO GRAND-TOTAL-CHANGE-AMT
+               MOVE CKPT-BRANCH-TOTAL-THIS-YTD
+                   TO BRANCH-TOTAL-THIS-YTD
+               MOVE CKPT-BRANCH-TOTAL-LAST-YTD
+                   TO BRANCH-TOTAL-LAST-YTD
+               MOVE CKPT-BRANCH-TOTAL-CHANGE-AMT
+                   TO BRANCH-TOTAL-CHANGE-AMT
+               MOVE CKPT-PAGE-COUNT
+                   TO PAGE-COUNT
+           END-IF.
+
+      *****************************************************************
+      *  036-RESTORE-OUTPUTS-FROM-BACKUP rebuilds OUTPUT-RPT3000 and
+      *  CSV-RPT3000 from the backup copies taken at the last
+      *  checkpoint, discarding anything an earlier, interrupted run
+      *  wrote after that checkpoint.  Without this, resuming with a
+      *  blind OPEN EXTEND would duplicate every detail line printed
+      *  between the last checkpoint and the abend.
+      *****************************************************************
+       036-RESTORE-OUTPUTS-FROM-BACKUP.
+           OPEN INPUT BACKUP-RPT3000.
+           OPEN OUTPUT OUTPUT-RPT3000.
+           PERFORM 037-COPY-BACKUP-PRINT-LINE
+               UNTIL BACKUP-RPT3000-EOF-SWITCH = "Y".
+           CLOSE BACKUP-RPT3000
                  OUTPUT-RPT3000.
-           STOP RUN.
+           MOVE "N" TO BACKUP-RPT3000-EOF-SWITCH.
+
+           OPEN INPUT BACKUP-CSV-RPT3000.
+           OPEN OUTPUT CSV-RPT3000.
+           PERFORM 038-COPY-BACKUP-CSV-LINE
+               UNTIL BACKUP-CSV-EOF-SWITCH = "Y".
+           CLOSE BACKUP-CSV-RPT3000
+                 CSV-RPT3000.
+           MOVE "N" TO BACKUP-CSV-EOF-SWITCH.
+
+       037-COPY-BACKUP-PRINT-LINE.
+           READ BACKUP-RPT3000
+               AT END
+                   MOVE "Y" TO BACKUP-RPT3000-EOF-SWITCH
+               NOT AT END
+                   MOVE BACKUP-PRINT-AREA TO PRINT-AREA
+                   WRITE PRINT-AREA
+           END-READ.
+
+       038-COPY-BACKUP-CSV-LINE.
+           READ BACKUP-CSV-RPT3000
+               AT END
+                   MOVE "Y" TO BACKUP-CSV-EOF-SWITCH
+               NOT AT END
+                   MOVE BACKUP-CSV-RECORD TO CSV-RECORD
+                   WRITE CSV-RECORD
+           END-READ.
+
+      *****************************************************************
+      *  040-SKIP-TO-CHECKPOINT discards CUSTMAST records already
+      *  reflected in the restored totals, leaving the file positioned
+      *  so the next 210-READ-CUSTOMER-RECORD picks up with the first
+      *  unprocessed customer.
+      *****************************************************************
+       040-SKIP-TO-CHECKPOINT.
+           PERFORM 045-SKIP-ONE-RECORD
+               UNTIL CUSTMAST-EOF-SWITCH = "Y"
+               OR CM-CUSTOMER-NUMBER = WS-RESTART-CUSTOMER-NUMBER.
+
+       045-SKIP-ONE-RECORD.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
 
        100-FORMAT-REPORT-HEADING.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
@@ -192,7 +535,13 @@
        200-PREPARE-SALES-LINES.
            PERFORM 210-READ-CUSTOMER-RECORD.
            IF CUSTMAST-EOF-SWITCH = "N"
-               PERFORM 220-PRINT-CUSTOMER-LINE.
+               IF WS-FIRST-RECORD-SWITCH = "N"
+                   AND CM-BRANCH-NUMBER NOT = WS-PREVIOUS-BRANCH
+                       PERFORM 225-PRINT-BRANCH-TOTALS
+               END-IF
+               PERFORM 220-PRINT-CUSTOMER-LINE
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+               MOVE CM-BRANCH-NUMBER TO WS-PREVIOUS-BRANCH.
 
        210-READ-CUSTOMER-RECORD.
            READ CUSTMAST
@@ -201,7 +550,7 @@
 
        220-PRINT-CUSTOMER-LINE.
            IF LINE-COUNT >= LINES-ON-PAGE
-               PERFORM 230-PRINT-HEADING-LINES.
+               PERFORM 240-PRINT-HEADING-LINES.
 
            MOVE CM-BRANCH-NUMBER   TO CL-BRANCH-NUMBER.
            MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.
@@ -226,13 +575,156 @@
            WRITE PRINT-AREA.
            ADD 1 TO LINE-COUNT.
 
+           PERFORM 226-WRITE-CSV-EXTRACT-LINE.
+
            ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
            ADD WS-CHANGE-AMOUNT  TO GRAND-TOTAL-CHANGE-AMT.
 
+           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
+           ADD WS-CHANGE-AMOUNT  TO BRANCH-TOTAL-CHANGE-AMT.
+
            MOVE 1 TO SPACE-CONTROL.
 
-       230-PRINT-HEADING-LINES.
+           PERFORM 227-TAKE-CHECKPOINT-IF-DUE.
+
+       225-PRINT-BRANCH-TOTALS.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 240-PRINT-HEADING-LINES.
+
+           MOVE WS-PREVIOUS-BRANCH TO BTL-BRANCH-NUMBER.
+
+           IF BRANCH-TOTAL-LAST-YTD = ZERO
+               MOVE 999.9 TO BRANCH-TOTAL-CHANGE-PCT
+           ELSE
+               MOVE BRANCH-TOTAL-CHANGE-AMT TO WS-BRANCH-CHANGE-AMT
+               COMPUTE BRANCH-TOTAL-CHANGE-PCT =
+                   (WS-BRANCH-CHANGE-AMT / BRANCH-TOTAL-LAST-YTD) * 100
+           END-IF.
+
+           MOVE BRANCH-TOTAL-THIS-YTD   TO BTL-SALES-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD   TO BTL-SALES-LAST-YTD.
+           MOVE BRANCH-TOTAL-CHANGE-AMT TO BTL-CHANGE-AMOUNT.
+           MOVE BRANCH-TOTAL-CHANGE-PCT TO BTL-CHANGE-PERCENT.
+
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD
+                        BRANCH-TOTAL-LAST-YTD
+                        BRANCH-TOTAL-CHANGE-AMT
+                        BRANCH-TOTAL-CHANGE-PCT.
+
+       226-WRITE-CSV-EXTRACT-LINE.
+           MOVE SPACE TO CSV-RECORD.
+           MOVE CM-SALES-THIS-YTD  TO CSV-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO CSV-SALES-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT   TO CSV-CHANGE-AMOUNT.
+           MOVE WS-CHANGE-PERCENT  TO CSV-CHANGE-PERCENT.
+
+           STRING
+               CM-BRANCH-NUMBER                       DELIMITED BY SIZE
+               ","                                    DELIMITED BY SIZE
+               CM-SALESREP-NUMBER                     DELIMITED BY SIZE
+               ","                                    DELIMITED BY SIZE
+               CM-CUSTOMER-NUMBER                     DELIMITED BY SIZE
+               ","                                    DELIMITED BY SIZE
+               FUNCTION TRIM(CM-CUSTOMER-NAME)        DELIMITED BY SIZE
+               ","                                    DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SALES-THIS-YTD)      DELIMITED BY SIZE
+               ","                                    DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-SALES-LAST-YTD)      DELIMITED BY SIZE
+               ","                                    DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CHANGE-AMOUNT)       DELIMITED BY SIZE
+               ","                                    DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CHANGE-PERCENT)      DELIMITED BY SIZE
+                   INTO CSV-RECORD
+           END-STRING.
+
+           WRITE CSV-RECORD.
+
+      *****************************************************************
+      *  227-TAKE-CHECKPOINT-IF-DUE writes a fresh checkpoint record
+      *  every WS-CHECKPOINT-INTERVAL customer records, so a run that
+      *  is interrupted on a large CUSTMAST never has to go back
+      *  further than the last interval to resume.
+      *****************************************************************
+       227-TAKE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT.
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 228-WRITE-CHECKPOINT-RECORD
+               PERFORM 229-REFRESH-OUTPUT-BACKUPS
+               MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       228-WRITE-CHECKPOINT-RECORD.
+           MOVE CM-CUSTOMER-NUMBER     TO CKPT-LAST-CUSTOMER-NUMBER.
+           MOVE WS-FIRST-RECORD-SWITCH TO CKPT-FIRST-RECORD-SWITCH.
+           MOVE WS-PREVIOUS-BRANCH     TO CKPT-PREVIOUS-BRANCH.
+           MOVE GRAND-TOTAL-THIS-YTD   TO CKPT-GRAND-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD   TO CKPT-GRAND-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-CHANGE-AMT TO CKPT-GRAND-TOTAL-CHANGE-AMT.
+           MOVE BRANCH-TOTAL-THIS-YTD  TO CKPT-BRANCH-TOTAL-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD  TO CKPT-BRANCH-TOTAL-LAST-YTD.
+           MOVE BRANCH-TOTAL-CHANGE-AMT
+               TO CKPT-BRANCH-TOTAL-CHANGE-AMT.
+           MOVE PAGE-COUNT             TO CKPT-PAGE-COUNT.
+
+           OPEN OUTPUT CHECKPOINT-RPT3000.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-RPT3000.
+
+      *****************************************************************
+      *  229-REFRESH-OUTPUT-BACKUPS copies the printed report and CSV
+      *  extract written so far into BACKUP-RPT3000/BACKUP-CSV-RPT3000,
+      *  replacing whatever backup the prior checkpoint left.  A
+      *  RESTART run rebuilds its outputs from these backups, so
+      *  nothing written after this checkpoint can survive a restart.
+      *****************************************************************
+       229-REFRESH-OUTPUT-BACKUPS.
+           CLOSE OUTPUT-RPT3000
+                 CSV-RPT3000.
+
+           OPEN INPUT OUTPUT-RPT3000.
+           OPEN OUTPUT BACKUP-RPT3000.
+           PERFORM 230-COPY-MAIN-PRINT-LINE
+               UNTIL OUTPUT-RPT3000-EOF-SWITCH = "Y".
+           CLOSE OUTPUT-RPT3000
+                 BACKUP-RPT3000.
+           MOVE "N" TO OUTPUT-RPT3000-EOF-SWITCH.
+
+           OPEN INPUT CSV-RPT3000.
+           OPEN OUTPUT BACKUP-CSV-RPT3000.
+           PERFORM 231-COPY-MAIN-CSV-LINE
+               UNTIL MAIN-CSV-EOF-SWITCH = "Y".
+           CLOSE CSV-RPT3000
+                 BACKUP-CSV-RPT3000.
+           MOVE "N" TO MAIN-CSV-EOF-SWITCH.
+
+           OPEN EXTEND OUTPUT-RPT3000
+                        CSV-RPT3000.
+
+       230-COPY-MAIN-PRINT-LINE.
+           READ OUTPUT-RPT3000
+               AT END
+                   MOVE "Y" TO OUTPUT-RPT3000-EOF-SWITCH
+               NOT AT END
+                   MOVE PRINT-AREA TO BACKUP-PRINT-AREA
+                   WRITE BACKUP-PRINT-AREA
+           END-READ.
+
+       231-COPY-MAIN-CSV-LINE.
+           READ CSV-RPT3000
+               AT END
+                   MOVE "Y" TO MAIN-CSV-EOF-SWITCH
+               NOT AT END
+                   MOVE CSV-RECORD TO BACKUP-CSV-RECORD
+                   WRITE BACKUP-CSV-RECORD
+           END-READ.
+
+       240-PRINT-HEADING-LINES.
            ADD 1 TO PAGE-COUNT.
            MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
            MOVE HEADING-LINE-1 TO PRINT-AREA.
