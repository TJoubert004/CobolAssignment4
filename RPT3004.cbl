@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT3004.
+      *****************************************************************
+      *  Programmers: Tristan Joubert Clay Rasmussen
+      *  Date.......: August 8, 2026
+      *  GitHub URL.: https://github.com/TJoubert004/CobolAssignment3
+      *  Description: The RPT3004 program is an input edit/validation
+      *               pass over the customer master file (CUSTMAST).
+      *               It flags records with a CM-BRANCH-NUMBER outside
+      *               the valid branch range, a blank CM-CUSTOMER-NAME,
+      *               or a CM-SALES-THIS-YTD/CM-SALES-LAST-YTD that is
+      *               negative, to a separate error listing showing
+      *               the record number, the field in error, and the
+      *               reason, so bad CUSTMAST records are caught
+      *               before RPT3000 turns them into an odd-looking
+      *               total.
+      *****************************************************************
+      *  Modification History:
+      *  2026-08-08  TJ  Broke out CM-REGION-CODE, CM-ACCOUNT-STATUS,
+      *                  and CM-CREDIT-LIMIT from CUSTOMER-MASTER-
+      *                  RECORD's spare FILLER to match the layout
+      *                  RPT3009 now maintains - not used by this
+      *                  program, kept here only so every program
+      *                  sharing the CUSTMAST layout agrees on it.
+      *  2026-08-09  TJ  Added an upper-bound check against
+      *                  WS-MAX-VALID-SALES for CM-SALES-THIS-YTD and
+      *                  CM-SALES-LAST-YTD - the edit previously only
+      *                  caught a negative figure, not an implausibly
+      *                  large one.
+      *  2026-08-09  TJ  Shortened the two new upper-bound error
+      *                  reasons - the original wording ran one
+      *                  character past EL-REASON's PIC X(40) and was
+      *                  getting truncated.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT OUTPUT-RPT3004 ASSIGN TO RPT3004.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-REGION-CODE          PIC X(02).
+           05  CM-ACCOUNT-STATUS       PIC X(01).
+               88  CM-STATUS-ACTIVE             VALUE "A".
+               88  CM-STATUS-HOLD               VALUE "H".
+               88  CM-STATUS-CLOSED             VALUE "C".
+           05  CM-CREDIT-LIMIT         PIC S9(7)V9(2).
+           05  FILLER                  PIC X(75).
+
+       FD  OUTPUT-RPT3004
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+
+       01  VALID-BRANCH-RANGE.
+           05  WS-MIN-VALID-BRANCH    PIC 9(2)   VALUE 01.
+           05  WS-MAX-VALID-BRANCH    PIC 9(2)   VALUE 20.
+
+       01  VALID-SALES-RANGE.
+           05  WS-MAX-VALID-SALES     PIC 9(5)V9(2)  VALUE 50000.00.
+
+       01  EDIT-COUNTERS.
+           05  WS-RECORD-NUMBER       PIC 9(7)   VALUE ZERO.
+           05  WS-RECORDS-READ        PIC 9(7)   VALUE ZERO.
+           05  WS-ERROR-COUNT         PIC 9(7)   VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(13)   VALUE SPACE.
+           05  FILLER          PIC X(26)
+               VALUE "CUSTMAST EDIT ERROR REPORT".
+           05  FILLER          PIC X(19)   VALUE "           PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(55)   VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(57)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT3004".
+           05  FILLER          PIC X(45)   VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER PIC X(7)  VALUE "RECORD ".
+           05  FILLER PIC X(22) VALUE "FIELD IN ERROR        ".
+           05  FILLER PIC X(40)
+               VALUE "REASON                                  ".
+           05  FILLER PIC X(61) VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER PIC X(7)  VALUE ALL "-".
+           05  FILLER PIC X(1)  VALUE SPACE.
+           05  FILLER PIC X(20) VALUE ALL "-".
+           05  FILLER PIC X(2)  VALUE SPACE.
+           05  FILLER PIC X(40) VALUE ALL "-".
+           05  FILLER PIC X(60) VALUE SPACE.
+
+       01  ERROR-LINE.
+           05  EL-RECORD-NUMBER    PIC ZZZZZZ9.
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  EL-FIELD-NAME       PIC X(20).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  EL-REASON           PIC X(40).
+           05  FILLER              PIC X(60)   VALUE SPACE.
+
+       01  SUMMARY-LINE-1.
+           05  FILLER              PIC X(130)  VALUE ALL "-".
+
+       01  SUMMARY-LINE-2.
+           05  FILLER              PIC X(20)
+               VALUE "RECORDS READ......: ".
+           05  SL2-RECORDS-READ    PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(101)  VALUE SPACE.
+
+       01  SUMMARY-LINE-3.
+           05  FILLER              PIC X(20)
+               VALUE "RECORDS IN ERROR..: ".
+           05  SL3-ERROR-COUNT     PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(101)  VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-VALIDATE-CUSTOMER-MASTER.
+           OPEN INPUT  CUSTMAST
+                OUTPUT OUTPUT-RPT3004.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 200-EDIT-CUSTMAST-RECORDS
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           PERFORM 300-PRINT-SUMMARY-TOTALS.
+           CLOSE CUSTMAST
+                 OUTPUT-RPT3004.
+           STOP RUN.
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+       200-EDIT-CUSTMAST-RECORDS.
+           PERFORM 210-READ-CUSTOMER-RECORD.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               ADD 1 TO WS-RECORD-NUMBER
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 220-EDIT-CUSTOMER-RECORD.
+
+       210-READ-CUSTOMER-RECORD.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+
+       220-EDIT-CUSTOMER-RECORD.
+           IF CM-BRANCH-NUMBER < WS-MIN-VALID-BRANCH
+               OR CM-BRANCH-NUMBER > WS-MAX-VALID-BRANCH
+               PERFORM 225-WRITE-ERROR-LINE
+               MOVE "CM-BRANCH-NUMBER" TO EL-FIELD-NAME
+               MOVE "BRANCH NUMBER NOT IN VALID RANGE 01-20"
+                   TO EL-REASON
+               PERFORM 226-PRINT-ERROR-LINE
+           END-IF.
+
+           IF CM-CUSTOMER-NAME = SPACE
+               PERFORM 225-WRITE-ERROR-LINE
+               MOVE "CM-CUSTOMER-NAME" TO EL-FIELD-NAME
+               MOVE "CUSTOMER NAME IS BLANK" TO EL-REASON
+               PERFORM 226-PRINT-ERROR-LINE
+           END-IF.
+
+           IF CM-SALES-THIS-YTD < ZERO
+               PERFORM 225-WRITE-ERROR-LINE
+               MOVE "CM-SALES-THIS-YTD" TO EL-FIELD-NAME
+               MOVE "SALES THIS YTD IS NEGATIVE" TO EL-REASON
+               PERFORM 226-PRINT-ERROR-LINE
+           END-IF.
+
+           IF CM-SALES-THIS-YTD > WS-MAX-VALID-SALES
+               PERFORM 225-WRITE-ERROR-LINE
+               MOVE "CM-SALES-THIS-YTD" TO EL-FIELD-NAME
+               MOVE "SALES THIS YTD EXCEEDS REASONABLE MAX"
+                   TO EL-REASON
+               PERFORM 226-PRINT-ERROR-LINE
+           END-IF.
+
+           IF CM-SALES-LAST-YTD < ZERO
+               PERFORM 225-WRITE-ERROR-LINE
+               MOVE "CM-SALES-LAST-YTD" TO EL-FIELD-NAME
+               MOVE "SALES LAST YTD IS NEGATIVE" TO EL-REASON
+               PERFORM 226-PRINT-ERROR-LINE
+           END-IF.
+
+           IF CM-SALES-LAST-YTD > WS-MAX-VALID-SALES
+               PERFORM 225-WRITE-ERROR-LINE
+               MOVE "CM-SALES-LAST-YTD" TO EL-FIELD-NAME
+               MOVE "SALES LAST YTD EXCEEDS REASONABLE MAX"
+                   TO EL-REASON
+               PERFORM 226-PRINT-ERROR-LINE
+           END-IF.
+
+       225-WRITE-ERROR-LINE.
+           ADD 1 TO WS-ERROR-COUNT.
+           MOVE WS-RECORD-NUMBER TO EL-RECORD-NUMBER.
+
+       226-PRINT-ERROR-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           MOVE ERROR-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+       230-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE ZERO TO LINE-COUNT.
+
+       300-PRINT-SUMMARY-TOTALS.
+           MOVE SUMMARY-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-RECORDS-READ TO SL2-RECORDS-READ.
+           MOVE SUMMARY-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-ERROR-COUNT TO SL3-ERROR-COUNT.
+           MOVE SUMMARY-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
