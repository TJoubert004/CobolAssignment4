@@ -0,0 +1,603 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT3009.
+      *****************************************************************
+      *  Programmers: Tristan Joubert Clay Rasmussen
+      *  Date.......: August 8, 2026
+      *  GitHub URL.: https://github.com/TJoubert004/CobolAssignment3
+      *  Description: The RPT3009 program is the customer master
+      *               maintenance subsystem.  CUSTMAST has never had
+      *               anything but RPT3000 and its companion reports
+      *               reading it - there has been no program to add,
+      *               change, or delete a customer record, or to look
+      *               one up on demand.  RPT3009 matches a sorted
+      *               transaction file (add/change/delete/inquire,
+      *               keyed by TR-CUSTOMER-NUMBER) against the sorted
+      *               old master (CUSTMAST, keyed by CM-CUSTOMER-
+      *               NUMBER) in the classic old-master/transaction/
+      *               new-master sequence, and writes a new master
+      *               plus a transaction register showing what
+      *               happened to every transaction, including any
+      *               that could not be applied.
+      *****************************************************************
+      *  Modification History:
+      *  2026-08-09  TJ  Added a WHEN OTHER to
+      *                  500-PROCESS-MATCHED-TRANSACTION so a
+      *                  transaction with an unrecognized code matching
+      *                  an existing master is flagged as an error
+      *                  instead of silently dropped - 400-PROCESS-LOW-
+      *                  TRANSACTION already handled this case.
+      *  2026-08-09  TJ  Shortened the two TL-RESULT error literals -
+      *                  both ran past TL-RESULT's PIC X(40) and were
+      *                  getting truncated.  Split 510-ADD-DUPLICATE-
+      *                  ERROR into 510-PROCESS-ADD-TRANSACTION, which
+      *                  now checks MASTER-DELETED-THIS-KEY the same
+      *                  way 520/530/540 already do - an ADD against a
+      *                  key deleted earlier in this run revives it
+      *                  (515-REVIVE-DELETED-CUSTOMER) instead of
+      *                  reporting a duplicate, matching the header
+      *                  comment's claim that multiple transactions
+      *                  against one key in a run are all honored.
+      *                  Added RPT3009.JCL with a SORT step ahead of
+      *                  the match-merge so TRANSACTION-RPT3009 is
+      *                  guaranteed to arrive in ascending
+      *                  TR-CUSTOMER-NUMBER order, the same way
+      *                  RPT3000.JCL's SORTSTEP guarantees CUSTMAST's
+      *                  sequence.
+      *  2026-08-09  TJ  400-PROCESS-LOW-TRANSACTION let a second ADD
+      *                  for the same not-yet-existing customer number
+      *                  fall through to 410-ADD-NEW-CUSTOMER again,
+      *                  writing two NEW-MASTER-RECORDs with the same
+      *                  key.  Added WS-LAST-ADD-KEY to track the most
+      *                  recent low-side ADD and route a repeat to the
+      *                  new 411-ADD-DUPLICATE-LOW-ERROR instead.
+      *                  Added a SORT step ahead of RPT3009.JCL's
+      *                  existing one to sort CUSTMAST by customer
+      *                  number before it reaches the CUSTMAST DD - the
+      *                  match-merge needs CUSTMAST-OLD in
+      *                  CM-CUSTOMER-NUMBER order, which RPT3000.JCL's
+      *                  own SORTSTEP (branch/salesrep order, into a
+      *                  different dataset) does not provide.  Added a
+      *                  PROMOTE step to RPT3009.JCL that copies
+      *                  CUSTMAST-NEW over the live CUSTMAST once
+      *                  RPT3009 returns a clean condition code, so a
+      *                  maintenance run actually takes effect on the
+      *                  file RPT3000 and its companion reports read.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST-OLD      ASSIGN TO CUSTMAST.
+           SELECT CUSTMAST-NEW      ASSIGN TO CUSTNEW.
+           SELECT TRANSACTION-RPT3009 ASSIGN TO CUSTTRAN.
+           SELECT OUTPUT-RPT3009    ASSIGN TO RPT3009.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-OLD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-REGION-CODE          PIC X(02).
+           05  CM-ACCOUNT-STATUS       PIC X(01).
+               88  CM-STATUS-ACTIVE             VALUE "A".
+               88  CM-STATUS-HOLD               VALUE "H".
+               88  CM-STATUS-CLOSED             VALUE "C".
+           05  CM-CREDIT-LIMIT         PIC S9(7)V9(2).
+           05  FILLER                  PIC X(75).
+
+      *****************************************************************
+      *  CUSTMAST-NEW carries the same 130-byte layout as CUSTMAST-OLD.
+      *  It is kept as its own FD (rather than reopening CUSTMAST-OLD
+      *  I-O) so a maintenance run that abends partway through never
+      *  leaves the live CUSTMAST half updated - the old master is
+      *  only replaced once CUSTMAST-NEW has closed successfully.
+      *****************************************************************
+       FD  CUSTMAST-NEW
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  NEW-MASTER-RECORD.
+           05  NM-BRANCH-NUMBER        PIC 9(2).
+           05  NM-SALESREP-NUMBER      PIC 9(2).
+           05  NM-CUSTOMER-NUMBER      PIC 9(5).
+           05  NM-CUSTOMER-NAME        PIC X(20).
+           05  NM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  NM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  NM-REGION-CODE          PIC X(02).
+           05  NM-ACCOUNT-STATUS       PIC X(01).
+           05  NM-CREDIT-LIMIT         PIC S9(7)V9(2).
+           05  NM-FILLER-AREA          PIC X(75).
+
+      *****************************************************************
+      *  TRANSACTION-RPT3009 is the sorted maintenance input - one
+      *  record per add/change/delete/inquire request, keyed by
+      *  TR-CUSTOMER-NUMBER the same way CUSTMAST is keyed by
+      *  CM-CUSTOMER-NUMBER.  A CHANGE transaction carries a complete
+      *  replacement image of the maintainable fields, not just the
+      *  ones that differ.
+      *****************************************************************
+       FD  TRANSACTION-RPT3009
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           05  TR-TRANSACTION-CODE     PIC X(01).
+               88  TR-ADD                       VALUE "A".
+               88  TR-CHANGE                    VALUE "C".
+               88  TR-DELETE                    VALUE "D".
+               88  TR-INQUIRE                   VALUE "I".
+           05  TR-CUSTOMER-NUMBER      PIC 9(5).
+           05  TR-BRANCH-NUMBER        PIC 9(2).
+           05  TR-SALESREP-NUMBER      PIC 9(2).
+           05  TR-CUSTOMER-NAME        PIC X(20).
+           05  TR-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  TR-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  TR-REGION-CODE          PIC X(02).
+           05  TR-ACCOUNT-STATUS       PIC X(01).
+           05  TR-CREDIT-LIMIT         PIC S9(7)V9(2).
+           05  FILLER                  PIC X(24).
+
+       FD  OUTPUT-RPT3009
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  WS-MASTER-DELETED-SWITCH   PIC X   VALUE "N".
+               88  MASTER-DELETED-THIS-KEY        VALUE "Y".
+               88  MASTER-NOT-DELETED-THIS-KEY    VALUE "N".
+
+       01  CONTROL-KEYS.
+           05  WS-MASTER-KEY           PIC X(05).
+           05  WS-TRANSACTION-KEY      PIC X(05).
+           05  WS-LAST-ADD-KEY         PIC X(05)   VALUE SPACE.
+
+       01  TRANSACTION-COUNTERS.
+           05  WS-ADD-COUNT            PIC 9(5)   VALUE ZERO.
+           05  WS-CHANGE-COUNT         PIC 9(5)   VALUE ZERO.
+           05  WS-DELETE-COUNT         PIC 9(5)   VALUE ZERO.
+           05  WS-INQUIRE-COUNT        PIC 9(5)   VALUE ZERO.
+           05  WS-ERROR-COUNT          PIC 9(5)   VALUE ZERO.
+
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(8)    VALUE SPACE.
+           05  FILLER          PIC X(31)
+               VALUE "CUSTMAST MAINTENANCE REGISTER".
+           05  FILLER          PIC X(19)   VALUE "           PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(55)   VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(57)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT3009".
+           05  FILLER          PIC X(45)   VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER PIC X(3)  VALUE "TX ".
+           05  FILLER PIC X(5)  VALUE "CUST ".
+           05  FILLER PIC X(23) VALUE "CUSTOMER NAME          ".
+           05  FILLER PIC X(14) VALUE "SALES         ".
+           05  FILLER PIC X(14) VALUE "SALES         ".
+           05  FILLER PIC X(40)
+               VALUE "RESULT                                  ".
+           05  FILLER PIC X(31) VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER PIC X(3)  VALUE "CD ".
+           05  FILLER PIC X(5)  VALUE "NUM  ".
+           05  FILLER PIC X(23) VALUE SPACE.
+           05  FILLER PIC X(14) VALUE "THIS YTD      ".
+           05  FILLER PIC X(14) VALUE "LAST YTD      ".
+           05  FILLER PIC X(71) VALUE SPACE.
+
+       01  HEADING-LINE-5.
+           05  FILLER PIC X(2)  VALUE ALL "-".
+           05  FILLER PIC X(1)  VALUE SPACE.
+           05  FILLER PIC X(5)  VALUE ALL "-".
+           05  FILLER PIC X(23) VALUE SPACE.
+           05  FILLER PIC X(10) VALUE ALL "-".
+           05  FILLER PIC X(4)  VALUE SPACE.
+           05  FILLER PIC X(10) VALUE ALL "-".
+           05  FILLER PIC X(4)  VALUE SPACE.
+           05  FILLER PIC X(40) VALUE ALL "-".
+           05  FILLER PIC X(31) VALUE SPACE.
+
+       01  TRANSACTION-LINE.
+           05  TL-TRANSACTION-CODE PIC X(1).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  TL-CUSTOMER-NUMBER  PIC ZZZZ9.
+           05  FILLER              PIC X(3)    VALUE SPACE.
+           05  TL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(3)    VALUE SPACE.
+           05  TL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  TL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  TL-RESULT           PIC X(40).
+           05  FILLER              PIC X(28)   VALUE SPACE.
+
+       01  SUMMARY-LINE-1.
+           05  FILLER              PIC X(130)  VALUE ALL "-".
+
+       01  SUMMARY-LINE-2.
+           05  FILLER              PIC X(20)
+               VALUE "CUSTOMERS ADDED...: ".
+           05  SL2-ADD-COUNT       PIC ZZZZ9.
+           05  FILLER              PIC X(105)  VALUE SPACE.
+
+       01  SUMMARY-LINE-3.
+           05  FILLER              PIC X(20)
+               VALUE "CUSTOMERS CHANGED.: ".
+           05  SL3-CHANGE-COUNT    PIC ZZZZ9.
+           05  FILLER              PIC X(105)  VALUE SPACE.
+
+       01  SUMMARY-LINE-4.
+           05  FILLER              PIC X(20)
+               VALUE "CUSTOMERS DELETED.: ".
+           05  SL4-DELETE-COUNT    PIC ZZZZ9.
+           05  FILLER              PIC X(105)  VALUE SPACE.
+
+       01  SUMMARY-LINE-5.
+           05  FILLER              PIC X(20)
+               VALUE "INQUIRIES HANDLED.: ".
+           05  SL5-INQUIRE-COUNT   PIC ZZZZ9.
+           05  FILLER              PIC X(105)  VALUE SPACE.
+
+       01  SUMMARY-LINE-6.
+           05  FILLER              PIC X(20)
+               VALUE "TRANSACTIONS IN ".
+           05  FILLER              PIC X(10)   VALUE "ERROR...: ".
+           05  SL6-ERROR-COUNT     PIC ZZZZ9.
+           05  FILLER              PIC X(95)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-MAINTAIN-CUSTOMER-MASTER.
+           OPEN INPUT  CUSTMAST-OLD
+                        TRANSACTION-RPT3009
+                OUTPUT CUSTMAST-NEW
+                       OUTPUT-RPT3009.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 110-PRIME-THE-FILES.
+           PERFORM 200-PROCESS-MAINTENANCE-RUN
+               UNTIL WS-MASTER-KEY = HIGH-VALUES
+               AND   WS-TRANSACTION-KEY = HIGH-VALUES.
+           PERFORM 300-PRINT-SUMMARY-TOTALS.
+           CLOSE CUSTMAST-OLD
+                 CUSTMAST-NEW
+                 TRANSACTION-RPT3009
+                 OUTPUT-RPT3009.
+           STOP RUN.
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+       110-PRIME-THE-FILES.
+           PERFORM 210-READ-MASTER-RECORD.
+           PERFORM 220-READ-TRANSACTION-RECORD.
+
+      *****************************************************************
+      *  200-PROCESS-MAINTENANCE-RUN is the classic old-master/
+      *  transaction match-merge: while the transaction key comes
+      *  before the next master key (or the master file is already
+      *  exhausted) the transaction has no matching customer yet, so
+      *  only ADD is legal; while the keys are equal the transaction
+      *  applies against that master record in memory; once the
+      *  transaction key moves past the current master key, that
+      *  master (changed, deleted, or untouched) is written to the
+      *  new master and the next one is read.
+      *****************************************************************
+       200-PROCESS-MAINTENANCE-RUN.
+           EVALUATE TRUE
+               WHEN WS-TRANSACTION-KEY < WS-MASTER-KEY
+                   PERFORM 400-PROCESS-LOW-TRANSACTION
+               WHEN WS-TRANSACTION-KEY = WS-MASTER-KEY
+                   PERFORM 500-PROCESS-MATCHED-TRANSACTION
+               WHEN OTHER
+                   PERFORM 600-ADVANCE-MASTER
+           END-EVALUATE.
+
+       210-READ-MASTER-RECORD.
+           READ CUSTMAST-OLD
+               AT END
+                   MOVE HIGH-VALUES TO WS-MASTER-KEY
+               NOT AT END
+                   MOVE CM-CUSTOMER-NUMBER TO WS-MASTER-KEY
+                   SET MASTER-NOT-DELETED-THIS-KEY TO TRUE
+           END-READ.
+
+       220-READ-TRANSACTION-RECORD.
+           READ TRANSACTION-RPT3009
+               AT END
+                   MOVE HIGH-VALUES TO WS-TRANSACTION-KEY
+               NOT AT END
+                   MOVE TR-CUSTOMER-NUMBER TO WS-TRANSACTION-KEY
+           END-READ.
+
+       300-PRINT-SUMMARY-TOTALS.
+           MOVE SUMMARY-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-ADD-COUNT TO SL2-ADD-COUNT.
+           MOVE SUMMARY-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-CHANGE-COUNT TO SL3-CHANGE-COUNT.
+           MOVE SUMMARY-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-DELETE-COUNT TO SL4-DELETE-COUNT.
+           MOVE SUMMARY-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-INQUIRE-COUNT TO SL5-INQUIRE-COUNT.
+           MOVE SUMMARY-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-ERROR-COUNT TO SL6-ERROR-COUNT.
+           MOVE SUMMARY-LINE-6 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+      *****************************************************************
+      *  400-PROCESS-LOW-TRANSACTION handles a transaction whose
+      *  customer number comes before the next master record still on
+      *  file (or the master file has already ended) - the only
+      *  transaction that makes sense here is ADD; anything else means
+      *  the transaction's customer number does not exist on CUSTMAST.
+      *  A second ADD for a customer number already added earlier this
+      *  same run (WS-LAST-ADD-KEY) is caught here too - that key still
+      *  has no master record to match against, so it would otherwise
+      *  fall through to 410-ADD-NEW-CUSTOMER again and write a second
+      *  NEW-MASTER-RECORD with the same key.
+      *****************************************************************
+       400-PROCESS-LOW-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-ADD AND WS-TRANSACTION-KEY = WS-LAST-ADD-KEY
+                   PERFORM 411-ADD-DUPLICATE-LOW-ERROR
+               WHEN TR-ADD
+                   PERFORM 410-ADD-NEW-CUSTOMER
+               WHEN OTHER
+                   PERFORM 420-CUSTOMER-NOT-FOUND-ERROR
+           END-EVALUATE.
+           PERFORM 220-READ-TRANSACTION-RECORD.
+
+       410-ADD-NEW-CUSTOMER.
+           MOVE WS-TRANSACTION-KEY TO WS-LAST-ADD-KEY.
+           ADD 1 TO WS-ADD-COUNT.
+           MOVE TR-BRANCH-NUMBER   TO NM-BRANCH-NUMBER.
+           MOVE TR-SALESREP-NUMBER TO NM-SALESREP-NUMBER.
+           MOVE TR-CUSTOMER-NUMBER TO NM-CUSTOMER-NUMBER.
+           MOVE TR-CUSTOMER-NAME   TO NM-CUSTOMER-NAME.
+           MOVE TR-SALES-THIS-YTD  TO NM-SALES-THIS-YTD.
+           MOVE TR-SALES-LAST-YTD  TO NM-SALES-LAST-YTD.
+           MOVE TR-REGION-CODE     TO NM-REGION-CODE.
+           MOVE TR-ACCOUNT-STATUS  TO NM-ACCOUNT-STATUS.
+           MOVE TR-CREDIT-LIMIT    TO NM-CREDIT-LIMIT.
+           MOVE SPACE              TO NM-FILLER-AREA.
+           WRITE NEW-MASTER-RECORD.
+
+           MOVE TR-CUSTOMER-NAME   TO TL-CUSTOMER-NAME.
+           MOVE TR-SALES-THIS-YTD  TO TL-SALES-THIS-YTD.
+           MOVE TR-SALES-LAST-YTD  TO TL-SALES-LAST-YTD.
+           MOVE "ADDED"            TO TL-RESULT.
+           PERFORM 700-PRINT-TRANSACTION-LINE.
+
+       411-ADD-DUPLICATE-LOW-ERROR.
+           ADD 1 TO WS-ERROR-COUNT.
+           MOVE TR-CUSTOMER-NAME   TO TL-CUSTOMER-NAME.
+           MOVE TR-SALES-THIS-YTD  TO TL-SALES-THIS-YTD.
+           MOVE TR-SALES-LAST-YTD  TO TL-SALES-LAST-YTD.
+           MOVE "***ERROR*** DUPLICATE ADD THIS RUN"
+               TO TL-RESULT.
+           PERFORM 700-PRINT-TRANSACTION-LINE.
+
+       420-CUSTOMER-NOT-FOUND-ERROR.
+           ADD 1 TO WS-ERROR-COUNT.
+           MOVE TR-CUSTOMER-NAME   TO TL-CUSTOMER-NAME.
+           MOVE ZERO               TO TL-SALES-THIS-YTD.
+           MOVE ZERO               TO TL-SALES-LAST-YTD.
+           MOVE "***ERROR*** NOT FOUND ON CUSTMAST"
+               TO TL-RESULT.
+           PERFORM 700-PRINT-TRANSACTION-LINE.
+
+      *****************************************************************
+      *  500-PROCESS-MATCHED-TRANSACTION handles a transaction whose
+      *  customer number matches the master record currently held in
+      *  memory.  CHANGE and DELETE are applied to that in-memory
+      *  record; the updated (or deleted) state is not written to
+      *  CUSTMAST-NEW until 600-ADVANCE-MASTER, so several
+      *  transactions against the same customer number in one run
+      *  (e.g. two CHANGEs, or a CHANGE followed by an INQUIRE) are
+      *  all reflected before the record is written through.
+      *****************************************************************
+       500-PROCESS-MATCHED-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-ADD
+                   PERFORM 510-PROCESS-ADD-TRANSACTION
+               WHEN TR-CHANGE
+                   PERFORM 520-CHANGE-EXISTING-CUSTOMER
+               WHEN TR-DELETE
+                   PERFORM 530-DELETE-EXISTING-CUSTOMER
+               WHEN TR-INQUIRE
+                   PERFORM 540-INQUIRE-EXISTING-CUSTOMER
+               WHEN OTHER
+                   PERFORM 550-INVALID-TRANSACTION-CODE-ERROR
+           END-EVALUATE.
+           PERFORM 220-READ-TRANSACTION-RECORD.
+
+      *****************************************************************
+      *  510-PROCESS-ADD-TRANSACTION handles an ADD against a customer
+      *  number that already matches the in-memory master.  If that
+      *  master was deleted earlier in this same run, the ADD revives
+      *  it instead of reporting a duplicate - the master file never
+      *  actually lost the key, so the customer is free to come back.
+      *****************************************************************
+       510-PROCESS-ADD-TRANSACTION.
+           IF MASTER-DELETED-THIS-KEY
+               PERFORM 515-REVIVE-DELETED-CUSTOMER
+           ELSE
+               PERFORM 516-ADD-DUPLICATE-ERROR
+           END-IF.
+
+       515-REVIVE-DELETED-CUSTOMER.
+           SET MASTER-NOT-DELETED-THIS-KEY TO TRUE.
+           ADD 1 TO WS-ADD-COUNT.
+           MOVE TR-BRANCH-NUMBER   TO CM-BRANCH-NUMBER.
+           MOVE TR-SALESREP-NUMBER TO CM-SALESREP-NUMBER.
+           MOVE TR-CUSTOMER-NAME   TO CM-CUSTOMER-NAME.
+           MOVE TR-SALES-THIS-YTD  TO CM-SALES-THIS-YTD.
+           MOVE TR-SALES-LAST-YTD  TO CM-SALES-LAST-YTD.
+           MOVE TR-REGION-CODE     TO CM-REGION-CODE.
+           MOVE TR-ACCOUNT-STATUS  TO CM-ACCOUNT-STATUS.
+           MOVE TR-CREDIT-LIMIT    TO CM-CREDIT-LIMIT.
+
+           MOVE CM-CUSTOMER-NAME   TO TL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD  TO TL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO TL-SALES-LAST-YTD.
+           MOVE "ADDED" TO TL-RESULT.
+           PERFORM 700-PRINT-TRANSACTION-LINE.
+
+       516-ADD-DUPLICATE-ERROR.
+           ADD 1 TO WS-ERROR-COUNT.
+           MOVE CM-CUSTOMER-NAME   TO TL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD  TO TL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO TL-SALES-LAST-YTD.
+           MOVE "***ERROR*** ALREADY EXISTS ON CUSTMAST"
+               TO TL-RESULT.
+           PERFORM 700-PRINT-TRANSACTION-LINE.
+
+       520-CHANGE-EXISTING-CUSTOMER.
+           IF MASTER-DELETED-THIS-KEY
+               PERFORM 420-CUSTOMER-NOT-FOUND-ERROR
+           ELSE
+               ADD 1 TO WS-CHANGE-COUNT
+               MOVE TR-BRANCH-NUMBER   TO CM-BRANCH-NUMBER
+               MOVE TR-SALESREP-NUMBER TO CM-SALESREP-NUMBER
+               MOVE TR-CUSTOMER-NAME   TO CM-CUSTOMER-NAME
+               MOVE TR-SALES-THIS-YTD  TO CM-SALES-THIS-YTD
+               MOVE TR-SALES-LAST-YTD  TO CM-SALES-LAST-YTD
+               MOVE TR-REGION-CODE     TO CM-REGION-CODE
+               MOVE TR-ACCOUNT-STATUS  TO CM-ACCOUNT-STATUS
+               MOVE TR-CREDIT-LIMIT    TO CM-CREDIT-LIMIT
+
+               MOVE CM-CUSTOMER-NAME   TO TL-CUSTOMER-NAME
+               MOVE CM-SALES-THIS-YTD  TO TL-SALES-THIS-YTD
+               MOVE CM-SALES-LAST-YTD  TO TL-SALES-LAST-YTD
+               MOVE "CHANGED" TO TL-RESULT
+               PERFORM 700-PRINT-TRANSACTION-LINE
+           END-IF.
+
+       530-DELETE-EXISTING-CUSTOMER.
+           IF MASTER-DELETED-THIS-KEY
+               PERFORM 420-CUSTOMER-NOT-FOUND-ERROR
+           ELSE
+               ADD 1 TO WS-DELETE-COUNT
+               MOVE CM-CUSTOMER-NAME   TO TL-CUSTOMER-NAME
+               MOVE CM-SALES-THIS-YTD  TO TL-SALES-THIS-YTD
+               MOVE CM-SALES-LAST-YTD  TO TL-SALES-LAST-YTD
+               MOVE "DELETED" TO TL-RESULT
+               PERFORM 700-PRINT-TRANSACTION-LINE
+               SET MASTER-DELETED-THIS-KEY TO TRUE
+           END-IF.
+
+       540-INQUIRE-EXISTING-CUSTOMER.
+           IF MASTER-DELETED-THIS-KEY
+               PERFORM 420-CUSTOMER-NOT-FOUND-ERROR
+           ELSE
+               ADD 1 TO WS-INQUIRE-COUNT
+               MOVE CM-CUSTOMER-NAME   TO TL-CUSTOMER-NAME
+               MOVE CM-SALES-THIS-YTD  TO TL-SALES-THIS-YTD
+               MOVE CM-SALES-LAST-YTD  TO TL-SALES-LAST-YTD
+               MOVE "INQUIRED" TO TL-RESULT
+               PERFORM 700-PRINT-TRANSACTION-LINE
+           END-IF.
+
+       550-INVALID-TRANSACTION-CODE-ERROR.
+           ADD 1 TO WS-ERROR-COUNT.
+           MOVE CM-CUSTOMER-NAME   TO TL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD  TO TL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO TL-SALES-LAST-YTD.
+           MOVE "***ERROR*** INVALID TRANSACTION CODE"
+               TO TL-RESULT.
+           PERFORM 700-PRINT-TRANSACTION-LINE.
+
+      *****************************************************************
+      *  600-ADVANCE-MASTER writes the current master record through
+      *  to CUSTMAST-NEW (unless it was deleted by a transaction
+      *  against this key earlier in the run) and reads the next old
+      *  master record.
+      *****************************************************************
+       600-ADVANCE-MASTER.
+           IF MASTER-NOT-DELETED-THIS-KEY
+               MOVE CUSTOMER-MASTER-RECORD TO NEW-MASTER-RECORD
+               WRITE NEW-MASTER-RECORD
+           END-IF.
+           PERFORM 210-READ-MASTER-RECORD.
+
+       700-PRINT-TRANSACTION-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 800-PRINT-HEADING-LINES.
+
+           MOVE TR-TRANSACTION-CODE TO TL-TRANSACTION-CODE.
+           MOVE TR-CUSTOMER-NUMBER  TO TL-CUSTOMER-NUMBER.
+           MOVE TRANSACTION-LINE    TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+       800-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE ZERO TO LINE-COUNT.
