@@ -0,0 +1,98 @@
+//RPT3000  JOB (ACCT),'YTD SALES RPT',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//*  JOBNAME..: RPT3000
+//*  PURPOSE..: SORT CUSTMAST INTO BRANCH/SALESREP SEQUENCE, THEN
+//*             RUN THE RPT3000 YEAR-TO-DATE SALES REPORT AGAINST
+//*             THE SORTED COPY.  RPT3000'S BRANCH SUBTOTAL CONTROL
+//*             BREAKS DEPEND ON CM-BRANCH-NUMBER/CM-SALESREP-NUMBER
+//*             ARRIVING IN ORDER - THIS STEP GUARANTEES THAT
+//*             REGARDLESS OF HOW THE UPSTREAM EXTRACT WROTE
+//*             CUSTMAST.
+//*  HISTORY..:
+//*  2026-08-08  TJ  INITIAL VERSION - ADDED SORT STEP AHEAD OF
+//*                  RPT3000 SO BRANCH/SALESREP SEQUENCE IS NO
+//*                  LONGER ASSUMED.
+//*  2026-08-08  TJ  ADDED CUSTCTL DD - RPT3000 NOW RECONCILES
+//*                  CUSTMAST AGAINST AN UPSTREAM CONTROL TOTAL
+//*                  BEFORE IT WILL REPORT ON IT.
+//*  2026-08-08  TJ  ADDED CUSTCKPT DD - RPT3000 NOW CHECKPOINTS
+//*                  LARGE CUSTMAST RUNS.  SEE RPT3000RST FOR THE
+//*                  RESTART PROCEDURE.
+//*  2026-08-09  TJ  CHANGED CUSTCKPT/RPT3000C ABEND DISPOSITION TO
+//*                  CATLG - DELETE ON ABEND WAS WIPING OUT THE
+//*                  CHECKPOINT AND PARTIAL CSV EXTRACT ON EXACTLY
+//*                  THE RUNS THE RESTART FEATURE IS FOR.
+//*  2026-08-09  TJ  SORTOUT WAS A JOB-TEMP DATASET, SO A RESTART
+//*                  (A SEPARATE JOB SUBMISSION) HAD NO SORTED
+//*                  CUSTMAST TO POINT BACK AT.  SORTOUT NOW GOES TO
+//*                  A CATALOGED DATASET THAT SURVIVES THE JOB, AND
+//*                  A NEW DELSTEP CLEARS IT (AND THE CHECKPOINT/
+//*                  BACKUP/CSV DATASETS) BEFORE EVERY NORMAL RUN SO
+//*                  DISP=NEW DOES NOT COLLIDE WITH A PRIOR RUN'S
+//*                  LEFTOVERS.  CUSTCKPT/RPT3000C WENT BACK TO
+//*                  DISP=(NEW,DELETE,CATLG) - DELETE ON NORMAL
+//*                  COMPLETION (NOTHING LEFT TO RESTART), CATLG ON
+//*                  ABEND ONLY (SO A RESTART CAN FIND THEM).
+//*                  ADDED RPT3000B/RPT3000D FOR THE NEW OUTPUT
+//*                  BACKUP FILES RPT3000 TAKES AT EACH CHECKPOINT.
+//*                  RESTARTING AN INTERRUPTED RUN NOW MEANS
+//*                  SUBMITTING RPT3000RST, NOT RESUBMITTING THIS
+//*                  STEP - SEE THAT MEMBER FOR DETAILS.
+//*****************************************************************
+//DELSTEP  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.CUSTMAST.SORTED
+  SET MAXCC = 0
+  DELETE PROD.RPT3000.CKPT
+  SET MAXCC = 0
+  DELETE PROD.RPT3000.CSVEXTR
+  SET MAXCC = 0
+  DELETE PROD.RPT3000.PRTBKUP
+  SET MAXCC = 0
+  DELETE PROD.RPT3000.CSVBKUP
+  SET MAXCC = 0
+/*
+//SORTSTEP EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.CUSTMAST,DISP=SHR
+//SORTOUT  DD   DSN=PROD.CUSTMAST.SORTED,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//              DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(1,2,CH,A,3,2,CH,A)
+/*
+//*****************************************************************
+//*  RPT3000 READS THE SORTED CUSTMAST AND PRODUCES THE PRINTED
+//*  YTD SALES REPORT PLUS THE COMMA-DELIMITED CSV EXTRACT.
+//*
+//*  TO RESTART A RUN THIS STEP ABENDS ON, DO NOT RESUBMIT THIS
+//*  JOB - THE DELSTEP/SORTSTEP ABOVE WOULD WIPE OUT THE SORTED
+//*  CUSTMAST AND CHECKPOINT THE RESTART NEEDS.  SUBMIT RPT3000RST
+//*  INSTEAD, WHICH POINTS AT THE SAME CATALOGED DATASETS THIS RUN
+//*  LEFT BEHIND.
+//*****************************************************************
+//RPT3000  EXEC PGM=RPT3000
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTMAST.SORTED,DISP=(OLD,DELETE,CATLG)
+//CUSTCTL  DD   DSN=PROD.CUSTMAST.CTLTOT,DISP=SHR
+//CUSTCKPT DD   DSN=PROD.RPT3000.CKPT,
+//              DISP=(NEW,DELETE,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//RPT3000B DD   DSN=PROD.RPT3000.PRTBKUP,
+//              DISP=(NEW,DELETE,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//RPT3000D DD   DSN=PROD.RPT3000.CSVBKUP,
+//              DISP=(NEW,DELETE,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//RPT3000  DD   SYSOUT=*
+//RPT3000C DD   DSN=PROD.RPT3000.CSVEXTR,
+//              DISP=(NEW,DELETE,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
