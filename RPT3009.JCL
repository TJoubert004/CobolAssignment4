@@ -0,0 +1,77 @@
+//RPT3009  JOB (ACCT),'CUSTMAST MAINT',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//*  JOBNAME..: RPT3009
+//*  PURPOSE..: SORT CUSTMAST INTO ASCENDING CUSTOMER NUMBER ORDER
+//*             AND THE CUSTOMER MAINTENANCE TRANSACTION FILE INTO
+//*             THE SAME SEQUENCE, RUN THE RPT3009 OLD-MASTER/
+//*             TRANSACTION/NEW-MASTER MATCH-MERGE AGAINST THE SORTED
+//*             COPIES, THEN PROMOTE THE RESULT BACK OVER THE LIVE
+//*             CUSTMAST SO RPT3000 AND ITS COMPANION REPORTS SEE THE
+//*             MAINTAINED DATA ON THEIR NEXT RUN.  RPT3009'S MATCH-
+//*             MERGE LOGIC DEPENDS ON BOTH CUSTMAST-OLD AND
+//*             TRANSACTION-RPT3009 ARRIVING IN ASCENDING CUSTOMER
+//*             NUMBER ORDER - CUSTMAST ITSELF IS KEPT IN BRANCH/
+//*             SALESREP ORDER FOR RPT3000 (SEE RPT3000.JCL'S
+//*             SORTSTEP, WHICH SORTS INTO A DIFFERENT DATASET), SO IT
+//*             HAS TO BE RESORTED HERE REGARDLESS OF HOW THE
+//*             TRANSACTION FILE WAS KEYED OFFLINE.
+//*  HISTORY..:
+//*  2026-08-09  TJ  INITIAL VERSION.
+//*  2026-08-09  TJ  THE CUSTMAST DD WAS READING PROD.CUSTMAST
+//*                  DIRECTLY, WHICH RPT3000.JCL'S SORTSTEP LEAVES IN
+//*                  BRANCH/SALESREP ORDER, NOT CUSTOMER NUMBER ORDER
+//*                  - ADDED SORTCUST TO SORT CUSTMAST INTO ITS OWN
+//*                  JOB-TEMP COPY BY CUSTOMER NUMBER AND POINTED
+//*                  CUSTMAST AT THAT INSTEAD.  ADDED THE PROMOTE STEP
+//*                  SO CUSTMAST-NEW ACTUALLY REPLACES THE LIVE
+//*                  CUSTMAST ON A CLEAN RETURN CODE - WITHOUT IT,
+//*                  CUSTMAST.NEW WAS CATALOGED AND THEN NEVER USED
+//*                  AGAIN AND THE MAINTENANCE RUN HAD NO EFFECT.
+//*****************************************************************
+//SORTCUST EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.CUSTMAST,DISP=SHR
+//SORTOUT  DD   DSN=&&CUSTMAST.SORTED,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//              DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(5,5,CH,A)
+/*
+//SORTSTEP EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.CUSTTRAN,DISP=SHR
+//SORTOUT  DD   DSN=&&CUSTTRAN.SORTED,
+//              DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(2,5,CH,A)
+/*
+//*****************************************************************
+//*  RPT3009 READS THE SORTED CUSTMAST-OLD AND TRANSACTION-RPT3009
+//*  FILES AND PRODUCES CUSTMAST-NEW PLUS THE TRANSACTION REGISTER.
+//*****************************************************************
+//RPT3009  EXEC PGM=RPT3009
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=&&CUSTMAST.SORTED,DISP=(OLD,DELETE)
+//CUSTTRAN DD   DSN=&&CUSTTRAN.SORTED,DISP=(OLD,DELETE)
+//CUSTNEW  DD   DSN=PROD.CUSTMAST.NEW,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//              DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//RPT3009  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*****************************************************************
+//*  PROMOTE COPIES CUSTMAST-NEW OVER THE LIVE CUSTMAST SO THE
+//*  MAINTENANCE RUN TAKES EFFECT ON THE FILE RPT3000/3001/3002/
+//*  3004/3006 READ.  COND=(0,NE,RPT3009) SKIPS THIS STEP UNLESS
+//*  RPT3009 RETURNED A ZERO CONDITION CODE - A BAD MAINTENANCE RUN
+//*  MUST NEVER OVERWRITE THE LIVE MASTER.
+//*****************************************************************
+//PROMOTE  EXEC PGM=IEBGENER,COND=(0,NE,RPT3009)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.CUSTMAST.NEW,DISP=(OLD,DELETE,KEEP)
+//SYSUT2   DD   DSN=PROD.CUSTMAST,DISP=OLD
