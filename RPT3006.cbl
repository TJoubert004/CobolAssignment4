@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT3006.
+      *****************************************************************
+      *  Programmers: Tristan Joubert Clay Rasmussen
+      *  Date.......: August 8, 2026
+      *  GitHub URL.: https://github.com/TJoubert004/CobolAssignment3
+      *  Description: The RPT3006 program is the year-end YTD rollover
+      *               maintenance run for the customer master file
+      *               (CUSTMAST).  For every record it archives the
+      *               pre-rollover image to ARCHIVE-CUSTMAST, moves
+      *               CM-SALES-THIS-YTD into CM-SALES-LAST-YTD, zeroes
+      *               CM-SALES-THIS-YTD, and rewrites CUSTMAST so next
+      *               year's RPT3000 run starts clean - this used to
+      *               be done by hand outside the system.
+      *****************************************************************
+      *  Modification History:
+      *  2026-08-08  TJ  Broke out CM-REGION-CODE, CM-ACCOUNT-STATUS,
+      *                  and CM-CREDIT-LIMIT from CUSTOMER-MASTER-
+      *                  RECORD's spare FILLER to match the layout
+      *                  RPT3009 now maintains - not used by this
+      *                  program, kept here only so every program
+      *                  sharing the CUSTMAST layout agrees on it.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST         ASSIGN TO CUSTMAST.
+           SELECT ARCHIVE-CUSTMAST ASSIGN TO CUSTARCH.
+           SELECT OUTPUT-RPT3006   ASSIGN TO RPT3006.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-REGION-CODE          PIC X(02).
+           05  CM-ACCOUNT-STATUS       PIC X(01).
+               88  CM-STATUS-ACTIVE             VALUE "A".
+               88  CM-STATUS-HOLD               VALUE "H".
+               88  CM-STATUS-CLOSED             VALUE "C".
+           05  CM-CREDIT-LIMIT         PIC S9(7)V9(2).
+           05  FILLER                  PIC X(75).
+
+       FD  ARCHIVE-CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  ARCHIVE-CUSTOMER-RECORD    PIC X(130).
+
+       FD  OUTPUT-RPT3006
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+
+       01  PRINT-FIELDS.
+           05  LINE-COUNT      PIC S9(3)   VALUE ZERO.
+
+       01  ROLLOVER-COUNTERS.
+           05  WS-RECORDS-PROCESSED    PIC 9(7)       VALUE ZERO.
+           05  WS-TOTAL-ROLLED-AMOUNT  PIC S9(9)V99   VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(30)
+               VALUE "CUSTMAST YEAR-END YTD ROLLOVER".
+           05  FILLER          PIC X(76)   VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(57)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT3006".
+           05  FILLER          PIC X(45)   VALUE SPACE.
+
+       01  SUMMARY-LINE-1.
+           05  FILLER              PIC X(130)  VALUE ALL "-".
+
+       01  SUMMARY-LINE-2.
+           05  FILLER              PIC X(21)
+               VALUE "RECORDS PROCESSED..: ".
+           05  SL2-RECORDS-PROCESSED  PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(100)  VALUE SPACE.
+
+       01  SUMMARY-LINE-3.
+           05  FILLER              PIC X(21)
+               VALUE "TOTAL ROLLED TO LAST ".
+           05  FILLER              PIC X(9)    VALUE "YTD....: ".
+           05  SL3-TOTAL-ROLLED    PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(88)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-ROLLOVER-CUSTOMER-MASTER.
+           OPEN I-O    CUSTMAST
+                OUTPUT ARCHIVE-CUSTMAST
+                OUTPUT OUTPUT-RPT3006.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 200-ROLLOVER-CUSTMAST-RECORDS
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           PERFORM 300-PRINT-SUMMARY-TOTALS.
+           CLOSE CUSTMAST
+                 ARCHIVE-CUSTMAST
+                 OUTPUT-RPT3006.
+           STOP RUN.
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+       200-ROLLOVER-CUSTMAST-RECORDS.
+           PERFORM 210-READ-CUSTOMER-RECORD.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               PERFORM 220-ARCHIVE-CUSTOMER-RECORD
+               PERFORM 230-ROLL-SALES-FORWARD.
+
+       210-READ-CUSTOMER-RECORD.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+
+       220-ARCHIVE-CUSTOMER-RECORD.
+           MOVE CUSTOMER-MASTER-RECORD TO ARCHIVE-CUSTOMER-RECORD.
+           WRITE ARCHIVE-CUSTOMER-RECORD.
+
+       230-ROLL-SALES-FORWARD.
+           ADD 1                 TO WS-RECORDS-PROCESSED.
+           ADD CM-SALES-THIS-YTD TO WS-TOTAL-ROLLED-AMOUNT.
+
+           MOVE CM-SALES-THIS-YTD TO CM-SALES-LAST-YTD.
+           MOVE ZERO              TO CM-SALES-THIS-YTD.
+
+           REWRITE CUSTOMER-MASTER-RECORD.
+
+       300-PRINT-SUMMARY-TOTALS.
+           MOVE SUMMARY-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-RECORDS-PROCESSED TO SL2-RECORDS-PROCESSED.
+           MOVE SUMMARY-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+           MOVE WS-TOTAL-ROLLED-AMOUNT TO SL3-TOTAL-ROLLED.
+           MOVE SUMMARY-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
