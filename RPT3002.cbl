@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT3002.
+      *****************************************************************
+      *  Programmers: Tristan Joubert Clay Rasmussen
+      *  Date.......: August 8, 2026
+      *  GitHub URL.: https://github.com/TJoubert004/CobolAssignment3
+      *  Description: The RPT3002 program is an exception report that
+      *               reads the CUSTMAST input file and prints only
+      *               those customers whose CM-SALES-THIS-YTD has
+      *               fallen more than WS-DECLINE-THRESHOLD-PCT below
+      *               CM-SALES-LAST-YTD, so account teams get a short
+      *               at-risk action list instead of scanning the full
+      *               RPT3000 YTD report for negative change rows.
+      *****************************************************************
+      *  Modification History:
+      *  2026-08-08  TJ  Broke out CM-REGION-CODE, CM-ACCOUNT-STATUS,
+      *                  and CM-CREDIT-LIMIT from CUSTOMER-MASTER-
+      *                  RECORD's spare FILLER to match the layout
+      *                  RPT3009 now maintains - not used by this
+      *                  program, kept here only so every program
+      *                  sharing the CUSTMAST layout agrees on it.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT OUTPUT-RPT3002 ASSIGN TO RPT3002.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-REGION-CODE          PIC X(02).
+           05  CM-ACCOUNT-STATUS       PIC X(01).
+               88  CM-STATUS-ACTIVE             VALUE "A".
+               88  CM-STATUS-HOLD               VALUE "H".
+               88  CM-STATUS-CLOSED             VALUE "C".
+           05  CM-CREDIT-LIMIT         PIC S9(7)V9(2).
+           05  FILLER                  PIC X(75).
+
+       FD  OUTPUT-RPT3002
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  PRINT-AREA      PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+
+       01  THRESHOLD-FIELDS.
+           05  WS-DECLINE-THRESHOLD-PCT   PIC S9(3)V9   VALUE -10.0.
+
+       01  CALCULATION-FIELDS.
+           05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
+           05  WS-CHANGE-PERCENT      PIC S9(3)V9    VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(32)
+               VALUE "DECLINING ACCOUNTS EXCEPTION RPT".
+           05  FILLER          PIC X(19)   VALUE "           PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(55)   VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  HL2-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  HL2-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(57)   VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "RPT3002".
+           05  FILLER          PIC X(45)   VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER PIC X(20) VALUE "BRANCH SALES CUST   ".
+           05  FILLER PIC X(23) VALUE "SALES                  ".
+           05  FILLER PIC X(14) VALUE "SALES    ".
+           05  FILLER PIC X(14) VALUE "CHANGE        ".
+           05  FILLER PIC X(7)  VALUE "CHANGE ".
+           05  FILLER PIC X(52) VALUE SPACE.
+
+       01  HEADING-LINE-4.
+           05  FILLER PIC X(20) VALUE "NUM    REP   NUM".
+           05  FILLER PIC X(23) VALUE "CUSTOMER NAME          ".
+           05  FILLER PIC X(14) VALUE "THIS YTD      ".
+           05  FILLER PIC X(14) VALUE "LAST YTD      ".
+           05  FILLER PIC X(13) VALUE "AMOUNT       ".
+           05  FILLER PIC X(7)  VALUE "PERCENT".
+           05  FILLER PIC X(39) VALUE SPACE.
+
+       01  HEADING-LINE-5.
+           05  FILLER PIC X(6)  VALUE ALL "-".
+           05  FILLER PIC X(1)  VALUE SPACE.
+           05  FILLER PIC X(5)  VALUE ALL "-".
+           05  FILLER PIC X(1)  VALUE SPACE.
+           05  FILLER PIC X(5)  VALUE ALL "-".
+           05  FILLER PIC X(2)  VALUE SPACE.
+           05  FILLER PIC X(20) VALUE ALL "-".
+           05  FILLER PIC X(3)  VALUE SPACE.
+           05  FILLER PIC X(10) VALUE ALL "-".
+           05  FILLER PIC X(4)  VALUE SPACE.
+           05  FILLER PIC X(10) VALUE ALL "-".
+           05  FILLER PIC X(4)  VALUE SPACE.
+           05  FILLER PIC X(10) VALUE ALL "-".
+           05  FILLER PIC X(3)  VALUE SPACE.
+           05  FILLER PIC X(7)  VALUE ALL "-".
+           05  FILLER PIC X(39) VALUE SPACE.
+
+       01  EXCEPTION-LINE.
+           05  EL-BRANCH-NUMBER    PIC 9(2).
+           05  FILLER              PIC X(5)    VALUE SPACE.
+           05  EL-SALESREP-NUMBER  PIC 9(2).
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  EL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  EL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  EL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  EL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  EL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  EL-CHANGE-PERCENT   PIC ZZ9.9-.
+           05  FILLER              PIC X(37)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-PREPARE-EXCEPTION-REPORT.
+           OPEN INPUT  CUSTMAST
+                OUTPUT OUTPUT-RPT3002.
+           PERFORM 100-FORMAT-REPORT-HEADING.
+           PERFORM 200-PREPARE-EXCEPTION-LINES
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           CLOSE CUSTMAST
+                 OUTPUT-RPT3002.
+           STOP RUN.
+
+       100-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE CD-HOURS   TO HL2-HOURS.
+           MOVE CD-MINUTES TO HL2-MINUTES.
+
+       200-PREPARE-EXCEPTION-LINES.
+           PERFORM 210-READ-CUSTOMER-RECORD.
+           IF CUSTMAST-EOF-SWITCH = "N"
+               PERFORM 215-EVALUATE-CUSTOMER-CHANGE
+               IF WS-CHANGE-PERCENT <= WS-DECLINE-THRESHOLD-PCT
+                   PERFORM 220-PRINT-EXCEPTION-LINE
+               END-IF.
+
+       210-READ-CUSTOMER-RECORD.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+
+       215-EVALUATE-CUSTOMER-CHANGE.
+           SUBTRACT CM-SALES-LAST-YTD FROM CM-SALES-THIS-YTD
+               GIVING WS-CHANGE-AMOUNT.
+
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE 999.9 TO WS-CHANGE-PERCENT
+           ELSE
+               COMPUTE WS-CHANGE-PERCENT =
+                   (WS-CHANGE-AMOUNT / CM-SALES-LAST-YTD) * 100
+           END-IF.
+
+       220-PRINT-EXCEPTION-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+
+           MOVE CM-BRANCH-NUMBER   TO EL-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER TO EL-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME   TO EL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD  TO EL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO EL-SALES-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT   TO EL-CHANGE-AMOUNT.
+           MOVE WS-CHANGE-PERCENT  TO EL-CHANGE-PERCENT.
+
+           MOVE EXCEPTION-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+
+       230-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-2 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-3 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-4 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE HEADING-LINE-5 TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           MOVE ZERO TO LINE-COUNT.
